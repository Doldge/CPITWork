@@ -20,7 +20,29 @@
            SELECT INPUT-FILE ASSIGN TO "PAY4DATA"
            ORGANIZATION IS LINE SEQUENTIAL
            SELECT OUTPUT-FILE ASSIGN TO  PRINTER "PAY4LIST"
-           ORGANIZATION IS LINE SEQUENTIAL. 
+           ORGANIZATION IS LINE SEQUENTIAL
+           SELECT SUPER-FILE ASSIGN TO "PAY4SUPR"
+           ORGANIZATION IS LINE SEQUENTIAL
+           SELECT TAX-TABLE-FILE ASSIGN TO "PAY4TAXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WI-TAX-TABLE-STATUS
+           SELECT EXCEPTION-FILE ASSIGN TO "PAY4EXC"
+           ORGANIZATION IS LINE SEQUENTIAL
+           SELECT EFT-FILE ASSIGN TO "PAY4EFT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           SELECT YTD-FILE ASSIGN TO "PAY4YTD"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS YT-NUMBER
+           FILE STATUS IS WI-YTD-STATUS
+           SELECT GL-FILE ASSIGN TO "PAY4GL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           SELECT CHECKPOINT-FILE ASSIGN TO "PAY4CHK"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WI-CHECKPOINT-STATUS
+           SELECT RUN-CONTROL-FILE ASSIGN TO "PAY4CTRL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WI-RUN-CONTROL-STATUS.
       *
       *
        DATA DIVISION.
@@ -28,11 +50,23 @@
        FD      INPUT-FILE               LABEL RECORDS STANDARD.
        01      INPUT-REC.
          03    IR-NUMBER                PIC X(6).
+           88  IR-TRAILER-REC           VALUE "TRAILR".
          03    IR-NAME                  PIC X(20).
-         03    IR-HOURS                 PIC 99V99.
+         03    IR-HOURS-ORD             PIC 99V99.
+         03    IR-HOURS-1-5             PIC 99V99.
+         03    IR-HOURS-DBL             PIC 99V99.
          03    IR-RATE                  PIC 99V99.
          03    IR-UNION                 PIC 99V99.
          03    IR-MORTGAGE              PIC 999V99.
+         03    IR-BANK-BSB              PIC X(6).
+         03    IR-BANK-ACCOUNT          PIC X(9).
+         03    IR-COST-CENTRE           PIC X(4).
+      *
+       01      BATCH-TRAILER-REC REDEFINES INPUT-REC.
+         03    BT-RECORD-TYPE           PIC X(6).
+         03    BT-EXPECTED-COUNT        PIC 9(6).
+         03    BT-EXPECTED-GROSS        PIC 9(9)V99.
+         03    FILLER                   PIC X(47).
       *
        FD      OUTPUT-FILE.
 
@@ -40,12 +74,18 @@
          03    OR-NUMBER                PIC X(6).
          03    FILLER                   PIC X.
          03    OR-NAME                  PIC X(20).
-      *        ordinary, time and a half and double paye should go here
+         03    FILLER                   PIC X.
+         03    OR-HOURS-ORD             PIC Z9.99.
+         03    FILLER                   PIC X.
+         03    OR-HOURS-1-5             PIC Z9.99.
+         03    FILLER                   PIC X.
+         03    OR-HOURS-DBL             PIC Z9.99.
          03    FILLER                   PIC X.
          03    OR-GROSS                 PIC ZZZ9.99.
          03    FILLER                   PIC X.
          03    OR-TAX                   PIC ZZZ9.99.
-      *        super should go here
+         03    FILLER                   PIC X.
+         03    OR-SUPER                 PIC ZZZ9.99.
          03    FILLER                   PIC X.
          03    OR-UNION                 PIC ZZZ9.99 BLANK WHEN ZERO.
          03    OR-UNION-X               PIC X(7) REDEFINES OR-UNION.
@@ -55,6 +95,89 @@
          03    FILLER                   PIC X.
          03    OR-NETT                  PIC ZZZ9.99.
          03    FILLER                   PIC X.
+      *
+       FD      SUPER-FILE.
+       01      SUPER-REC.
+         03    SR-NUMBER                PIC X(6).
+         03    FILLER                   PIC X.
+         03    SR-NAME                  PIC X(20).
+         03    FILLER                   PIC X.
+         03    SR-SUPER                 PIC ZZZ9.99.
+      *
+       FD      TAX-TABLE-FILE.
+       01      TAX-TABLE-REC.
+         03    TT-FREQUENCY             PIC X.
+         03    TT-BRACKET-NO            PIC 99.
+         03    TT-LOWER-LIMIT           PIC 9(7)V99.
+         03    TT-RATE                  PIC 9V999.
+      *
+       FD      EXCEPTION-FILE.
+       01      EXCEPTION-REC.
+         03    ER-NUMBER                PIC X(6).
+         03    FILLER                   PIC X.
+         03    ER-NAME                  PIC X(20).
+         03    FILLER                   PIC X.
+         03    ER-REASON                PIC X(40).
+      *
+       FD      EFT-FILE.
+       01      EFT-REC.
+         03    EF-NUMBER                PIC X(6).
+         03    FILLER                   PIC X.
+         03    EF-NAME                  PIC X(20).
+         03    FILLER                   PIC X.
+         03    EF-BANK-BSB              PIC X(6).
+         03    FILLER                   PIC X.
+         03    EF-BANK-ACCOUNT          PIC X(9).
+         03    FILLER                   PIC X.
+         03    EF-NETT                  PIC ZZZ9.99.
+      *
+       FD      YTD-FILE.
+       01      YTD-REC.
+         03    YT-NUMBER                PIC X(6).
+         03    YT-NAME                  PIC X(20).
+         03    YT-YTD-GROSS             PIC S9(8)V99  COMP.
+         03    YT-YTD-TAX               PIC S9(8)V99  COMP.
+         03    YT-YTD-SUPER             PIC S9(8)V99  COMP.
+         03    YT-YTD-UNION             PIC S9(8)V99  COMP.
+         03    YT-YTD-MORTGAGE          PIC S9(8)V99  COMP.
+      *
+       FD      GL-FILE.
+       01      GL-REC.
+         03    GL-CC                    PIC X(4).
+         03    FILLER                   PIC X.
+         03    GL-GROSS                 PIC ZZZ,ZZ9.99.
+         03    FILLER                   PIC X.
+         03    GL-TAX                   PIC ZZZ,ZZ9.99.
+         03    FILLER                   PIC X.
+         03    GL-SUPER                 PIC ZZZ,ZZ9.99.
+         03    FILLER                   PIC X.
+         03    GL-DEDUCTIONS            PIC ZZZ,ZZ9.99.
+      *
+       FD      CHECKPOINT-FILE.
+       01      CHECKPOINT-REC.
+         03    CK-LAST-NUMBER           PIC X(6).
+         03    CK-TOTAL-EMPLOYEES       PIC S999.
+         03    CK-TOTAL-GROSS           PIC S9(9)V99.
+         03    CK-TOTAL-TAX             PIC S9(6)V99.
+         03    CK-TOTAL-SUPER           PIC S9(6)V99.
+         03    CK-TOTAL-NETT            PIC S9(6)V99.
+         03    CK-TOTAL-UNION           PIC S9(6)V99.
+         03    CK-TOTAL-MORTGAGE        PIC S9(6)V99.
+         03    CK-TOTAL-EXCEPTIONS      PIC S9(8).
+         03    CK-GL-COUNT              PIC S9(4).
+         03    CK-GL-ENTRY OCCURS 100 TIMES.
+             05  CK-GL-CC               PIC X(4).
+             05  CK-GL-GROSS            PIC S9(8)V99.
+             05  CK-GL-TAX              PIC S9(8)V99.
+             05  CK-GL-SUPER            PIC S9(8)V99.
+             05  CK-GL-DEDUCTIONS       PIC S9(8)V99.
+      *
+       FD      RUN-CONTROL-FILE.
+       01      RUN-CONTROL-REC.
+         03    RC-PERIOD-NO             PIC 99.
+         03    RC-PAY-DATE              PIC X(8).
+         03    RC-FREQUENCY             PIC X.
+         03    RC-SUPER-RATE            PIC V999.
       *
        WORKING-STORAGE SECTION.
        01  WA-COUNTERS.
@@ -62,6 +185,17 @@
            03  WA-PAGE-COUNT            PIC S9(8) COMP.
            03  WA-LINE-COUNT            PIC S9(8) COMP.
            03  WA-LINE-THROW            PIC S9(8) COMP.
+           03  WA-EDIT-EXCEPTIONS       PIC S9(8) COMP.
+           03  WA-EDIT-EXCEPTIONS-D     PIC 9(6).
+      *
+       01  WA-EDIT-FIELDS.
+           03  WA-PREV-NUMBER           PIC X(6).
+           03  WA-HOURS-ORD             PIC 99V99.
+           03  WA-HOURS-1-5             PIC 99V99.
+           03  WA-HOURS-DBL             PIC 99V99.
+           03  WA-RATE                  PIC 99V99.
+           03  WA-TOTAL-HOURS           PIC 999V99.
+           03  WA-EXCEPTION-REASON      PIC X(40).
       *
        01  WB-INDICATORS.
            03  WB-EOF-IND               PIC X.
@@ -70,6 +204,63 @@
            88  WB-UNION-NOT-POSS        VALUE "Y".
            03  WB-MORTGAGE-IND          PIC X.
            88  WB-MORTGAGE-NOT-POSS     VALUE "Y".
+           03  WB-TAX-TABLE-EOF-IND     PIC X.
+           88  WB-TAX-TABLE-EOF         VALUE "Y".
+           03  WB-EDIT-EOF-IND          PIC X.
+           88  WB-EDIT-EOF              VALUE "Y".
+           03  WB-YTD-FOUND-IND         PIC X.
+           88  WB-YTD-FOUND             VALUE "Y".
+           03  WB-GL-FOUND-IND          PIC X.
+           88  WB-GL-FOUND              VALUE "Y".
+           03  WB-RESTART-IND           PIC X.
+           88  WB-RESTART-MODE          VALUE "Y".
+           03  WB-TRAILER-FOUND-IND     PIC X.
+           88  WB-TRAILER-FOUND         VALUE "Y".
+           03  WB-BATCH-MISMATCH-IND    PIC X.
+           88  WB-BATCH-MISMATCH        VALUE "Y".
+           03  WB-TAX-FOUND-IND         PIC X.
+           88  WB-TAX-FOUND             VALUE "Y".
+           03  WB-GL-FULL-IND           PIC X.
+           88  WB-GL-TABLE-FULL         VALUE "Y".
+      *
+       01  WI-YTD-STATUS                PIC XX.
+       01  WI-CHECKPOINT-STATUS         PIC XX.
+       01  WI-RUN-CONTROL-STATUS        PIC XX.
+       01  WI-TAX-TABLE-STATUS          PIC XX.
+      *
+       01      WJ-CHECKPOINT-VALUES.
+           03  WJ-CHECKPOINT-NUMBER     PIC X(6).
+      *
+       01      WK-GL-TABLE.
+           03  WK-GL-COUNT              PIC S9(4) COMP VALUE ZERO.
+           03  WK-GL-FOUND-IDX          PIC S9(4) COMP.
+           03  WK-GL-COPY-IDX           PIC S9(4) COMP.
+           03  WK-GL-ENTRY OCCURS 100 TIMES
+                                        INDEXED BY WK-GL-IDX.
+               05  WK-GL-CC             PIC X(4).
+               05  WK-GL-GROSS          PIC S9(8)V99  COMP.
+               05  WK-GL-TAX            PIC S9(8)V99  COMP.
+               05  WK-GL-SUPER          PIC S9(8)V99  COMP.
+               05  WK-GL-DEDUCTIONS     PIC S9(8)V99  COMP.
+      *
+       01      WL-TAX-TABLE.
+           03  WL-TAX-COUNT             PIC S9(4) COMP VALUE ZERO.
+           03  WL-TAX-ENTRY OCCURS 50 TIMES
+                                        INDEXED BY WL-TAX-IDX.
+               05  WL-TT-FREQUENCY      PIC X.
+               05  WL-TT-BRACKET-NO     PIC 99.
+               05  WL-TT-LOWER-LIMIT    PIC 9(7)V99.
+               05  WL-TT-RATE           PIC 9V999.
+      *
+       01      WM-RUN-CONTROL.
+           03  WM-PAY-PERIOD-NO         PIC 99 VALUE 1.
+           03  WM-PAY-DATE              PIC X(8) VALUE SPACES.
+           03  WM-PAY-FREQUENCY         PIC X VALUE "W".
+           03  WM-SUPER-RATE            PIC V999 VALUE .060.
+      *
+       01      WN-BATCH-CONTROL.
+           03  WN-EXPECTED-EMPLOYEES    PIC S9(6)    COMP.
+           03  WN-EXPECTED-GROSS        PIC S9(9)V99 COMP.
       *
        01      WC-HEADING-LINES.
 
@@ -79,15 +270,26 @@
                                         "A. B. CEEDEE CO. LTD.".
            05  WC-L2-PAGE-NAME          PIC X VALUE
                                         "PAYROLL LIST".
-           05  FILLER                   PIC X(15) VALUE
-                                        "PAY PERIOD 01".
+           05  WC-L2-PAY-PERIOD.
+             07  FILLER                 PIC X(11) VALUE
+                                        "PAY PERIOD ".
+             07  WC-L2-PERIOD-NO        PIC Z9.
+             07  FILLER                 PIC X(02) VALUE SPACES.
+           05  WC-L2-PAY-DATE.
+             07  FILLER                 PIC X(09) VALUE
+                                        "PAY DATE ".
+             07  WC-L2-DATE-DISPLAY     PIC X(08).
            05  FILLER                   PIC X(05) VALUE "PAGE ".
            05  WC-L2-PAGE-NO            PIC Z9.
          03    WC-LINE4.
            05  FILLER                   PIC X(07) VALUE "NUMBER".
            05  FILLER                   PIC X(21) VALUE "NAME".
+           05  FILLER                   PIC X(06) VALUE "ORD HR".
+           05  FILLER                   PIC X(06) VALUE "T&H HR".
+           05  FILLER                   PIC X(06) VALUE "DBL HR".
            05  FILLER                   PIC X(08) VALUE "GROSS".
            05  FILLER                   PIC X(08) VALUE "TAX".
+           05  FILLER                   PIC X(08) VALUE "SUPER".
            05  FILLER                   PIC X(08) VALUE "UNION".
            05  FILLER                   PIC X(08) VALUE "MORT".
            05  FILLER                   PIC X(08) VALUE "NETT".
@@ -126,15 +328,32 @@
                                         "EXCEPTIONS".
            05  WD-L19-TOTAL-EXCEPTIONS  PIC ZZ9.
 
+         03    WD-LINE21.
+           05  FILLER                   PIC X(33) VALUE SPACES.
+           05  FILLER                   PIC X(12) VALUE
+                                        "TOTAL SUPER".
+           05  WD-L21-TOTAL-SUPER       PIC ZZ,ZZ9.99.
+
+         03    WD-LINE23.
+           05  FILLER                   PIC X(07) VALUE SPACES.
+           05  FILLER                   PIC X(46) VALUE
+                  "**** BATCH TRAILER MISMATCH - SEE PAY4EXC ****".
+
        01      WF-EMPLOYEE-VALUES.
+         03    WF-GROSS-ORD             PIC S9(6)V99  COMP.
+         03    WF-GROSS-1-5             PIC S9(6)V99  COMP.
+         03    WF-GROSS-DBL             PIC S9(6)V99  COMP.
          03    WF-GROSS                 PIC S9(6)V99  COMP.
          03    WF-TAX                   PIC S9(6)V99  COMP.
+         03    WF-TAX-BAND              PIC S9(6)V99  COMP.
+         03    WF-SUPER                 PIC S9(6)V99  COMP.
          03    WF-NETT                  PIC S9(6)V99  COMP.
          03    WF-TEMP-DED              PIC S9(6)V99  COMP.
 
        01      WG-TOTALS.
-         03    WG-TOTAL-GROSS           PIC S9(6)V99  COMP.
+         03    WG-TOTAL-GROSS           PIC S9(9)V99  COMP.
          03    WG-TOTAL-TAX             PIC S9(6)V99  COMP.
+         03    WG-TOTAL-SUPER           PIC S9(6)V99  COMP.
          03    WG-TOTAL-NETT            PIC S9(6)V99  COMP.
          03    WG-TOTAL-UNION           PIC S9(6)V99  COMP.
          03    WG-TOTAL-MORTGAGE        PIC S9(6)V99  COMP.
@@ -161,12 +380,30 @@
        2A-INITIALISE SECTION.
        2A-ENTRY.
            DISPLAY "2A INITIALISE".
-           OPEN INPUT INPUT-FILE.
            MOVE LOW-VALUES TO WA-COUNTERS.
            MOVE 16 TO WA-LINE-COUNT.
            MOVE "N" TO WB-EOF-IND.
            MOVE SPACES TO OUTPUT-REC.
            MOVE LOW-VALUES TO WG-TOTALS.
+           MOVE "N" TO WB-RESTART-IND.
+           MOVE "N" TO WB-TRAILER-FOUND-IND.
+           MOVE ZERO TO WN-EXPECTED-EMPLOYEES, WN-EXPECTED-GROSS.
+           MOVE LOW-VALUES TO WJ-CHECKPOINT-NUMBER.
+           PERFORM 2M-READ-RUN-CONTROL.
+           PERFORM 2L-READ-CHECKPOINT.
+           OPEN INPUT INPUT-FILE.
+           IF WB-RESTART-MODE
+               OPEN EXTEND SUPER-FILE
+               OPEN EXTEND EFT-FILE
+               OPEN EXTEND GL-FILE
+           ELSE
+               OPEN OUTPUT SUPER-FILE
+               OPEN OUTPUT EFT-FILE
+               OPEN OUTPUT GL-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+           PERFORM 2K-OPEN-YTD-FILE.
+           PERFORM 2E-LOAD-TAX-TABLE.
+           PERFORM 2G-EDIT-PASS.
            PERFORM 2B-READ-EMPLOYEE.
        2A-EXIT.
            EXIT.
@@ -175,6 +412,9 @@
        2B-ENTRY.
            READ INPUT-FILE AT END MOVE "Y" TO WB-EOF-IND.
            DISPLAY "2A JUST READ " INPUT-REC.
+           IF NOT WB-EOF AND IR-TRAILER-REC
+               PERFORM 2N-CAPTURE-TRAILER
+               MOVE "Y" TO WB-EOF-IND.
        2B-EXIT.
            EXIT.
 
@@ -189,24 +429,232 @@
            EXIT.
 
        2D-TIDY-UP SECTION.
-       2D-ENTRY.                                     
+       2D-ENTRY.
            DISPLAY "2D TIDY-UP".
+           PERFORM 4Q-RECONCILE-BATCH.
            PERFORM 4D-PRINT-TOTALS.
-           CLOSE INPUT-FILE, OUTPUT-FILE.
+           PERFORM 4H-WRITE-EXCEPTION-TOTAL.
+           PERFORM 4M-PRINT-GL.
+           PERFORM 4P-CLEAR-CHECKPOINT.
+           CLOSE INPUT-FILE, OUTPUT-FILE, SUPER-FILE, EXCEPTION-FILE,
+                 EFT-FILE, YTD-FILE, GL-FILE.
        2D-EXIT.
            EXIT.
 
+       2E-LOAD-TAX-TABLE SECTION.
+       2E-ENTRY.
+           DISPLAY "2E LOAD TAX TABLE".
+           MOVE "Y" TO WB-TAX-TABLE-EOF-IND.
+           OPEN INPUT TAX-TABLE-FILE.
+           IF WI-TAX-TABLE-STATUS NOT = "00"
+               DISPLAY "PAY4TAXT NOT FOUND - NO TAX DEDUCTED"
+               GO TO 2E-EXIT.
+           MOVE "N" TO WB-TAX-TABLE-EOF-IND.
+           SET WL-TAX-IDX TO 1.
+           PERFORM 2F-READ-TAX-ENTRY UNTIL WB-TAX-TABLE-EOF.
+           CLOSE TAX-TABLE-FILE.
+       2E-EXIT.
+           EXIT.
+
+       2F-READ-TAX-ENTRY SECTION.
+       2F-ENTRY.
+           READ TAX-TABLE-FILE AT END
+               MOVE "Y" TO WB-TAX-TABLE-EOF-IND.
+           IF NOT WB-TAX-TABLE-EOF
+               IF WL-TAX-COUNT < 50
+                   MOVE TT-FREQUENCY   TO WL-TT-FREQUENCY (WL-TAX-IDX)
+                   MOVE TT-BRACKET-NO  TO WL-TT-BRACKET-NO (WL-TAX-IDX)
+                   MOVE TT-LOWER-LIMIT TO WL-TT-LOWER-LIMIT (WL-TAX-IDX)
+                   MOVE TT-RATE        TO WL-TT-RATE (WL-TAX-IDX)
+                   SET WL-TAX-IDX UP BY 1
+                   ADD 1 TO WL-TAX-COUNT
+               ELSE
+                   DISPLAY "PAY4TAXT TAX TABLE FULL - ENTRY DROPPED"
+                   MOVE SPACES TO EXCEPTION-REC
+                   MOVE "TAXTBL" TO ER-NUMBER
+                   MOVE "TAX BRACKET TABLE FULL - ENTRY DROPPED"
+                                          TO ER-REASON
+                   WRITE EXCEPTION-REC.
+       2F-EXIT.
+           EXIT.
+
+       2G-EDIT-PASS SECTION.
+       2G-ENTRY.
+           DISPLAY "2G EDIT PASS".
+           MOVE "N" TO WB-EDIT-EOF-IND.
+           MOVE LOW-VALUES TO WA-PREV-NUMBER.
+           MOVE ZERO TO WA-EDIT-EXCEPTIONS.
+           PERFORM 2H-EDIT-EMPLOYEE UNTIL WB-EDIT-EOF.
+           CLOSE INPUT-FILE.
+           OPEN INPUT INPUT-FILE.
+       2G-EXIT.
+           EXIT.
+
+       2H-EDIT-EMPLOYEE SECTION.
+       2H-ENTRY.
+           READ INPUT-FILE AT END MOVE "Y" TO WB-EDIT-EOF-IND.
+           IF NOT WB-EDIT-EOF AND NOT IR-TRAILER-REC
+               PERFORM 2I-VALIDATE-EMPLOYEE.
+       2H-EXIT.
+           EXIT.
+
+       2I-VALIDATE-EMPLOYEE SECTION.
+       2I-ENTRY.
+           MOVE ZERO TO WA-HOURS-ORD, WA-HOURS-1-5, WA-HOURS-DBL.
+           IF IR-HOURS-ORD IS NOT NUMERIC
+               MOVE "INVALID ORDINARY HOURS"
+                                         TO WA-EXCEPTION-REASON
+               PERFORM 2J-WRITE-EXCEPTION
+           ELSE
+               MOVE IR-HOURS-ORD TO WA-HOURS-ORD.
+           IF IR-HOURS-1-5 IS NOT NUMERIC
+               MOVE "INVALID TIME-AND-A-HALF HOURS"
+                                         TO WA-EXCEPTION-REASON
+               PERFORM 2J-WRITE-EXCEPTION
+           ELSE
+               MOVE IR-HOURS-1-5 TO WA-HOURS-1-5.
+           IF IR-HOURS-DBL IS NOT NUMERIC
+               MOVE "INVALID DOUBLE-TIME HOURS"
+                                         TO WA-EXCEPTION-REASON
+               PERFORM 2J-WRITE-EXCEPTION
+           ELSE
+               MOVE IR-HOURS-DBL TO WA-HOURS-DBL.
+           ADD WA-HOURS-ORD WA-HOURS-1-5 WA-HOURS-DBL
+               GIVING WA-TOTAL-HOURS.
+           IF IR-NUMBER NOT > WA-PREV-NUMBER
+               MOVE "DUPLICATE OR OUT OF SEQUENCE NUMBER"
+                                         TO WA-EXCEPTION-REASON
+               PERFORM 2J-WRITE-EXCEPTION.
+           IF WA-TOTAL-HOURS = ZERO
+               MOVE "ZERO OR INVALID HOURS"
+                                         TO WA-EXCEPTION-REASON
+               PERFORM 2J-WRITE-EXCEPTION.
+           IF IR-RATE IS NOT NUMERIC OR IR-RATE = ZERO
+               MOVE "ZERO OR INVALID RATE"
+                                         TO WA-EXCEPTION-REASON
+               PERFORM 2J-WRITE-EXCEPTION.
+           IF IR-RATE > 90
+               MOVE "RATE EXCEEDS REASONABLE LIMIT"
+                                         TO WA-EXCEPTION-REASON
+               PERFORM 2J-WRITE-EXCEPTION.
+           IF WA-TOTAL-HOURS > 80
+               MOVE "HOURS EXCEED REASONABLE LIMIT"
+                                         TO WA-EXCEPTION-REASON
+               PERFORM 2J-WRITE-EXCEPTION.
+           IF IR-UNION IS NOT NUMERIC OR IR-UNION > 50
+               MOVE "INVALID OR UNREASONABLE UNION FEE"
+                                         TO WA-EXCEPTION-REASON
+               PERFORM 2J-WRITE-EXCEPTION.
+           IF IR-MORTGAGE IS NOT NUMERIC OR IR-MORTGAGE > 900
+               MOVE "UNREASONABLE MORTGAGE DEDUCTION"
+                                         TO WA-EXCEPTION-REASON
+               PERFORM 2J-WRITE-EXCEPTION.
+           MOVE IR-NUMBER TO WA-PREV-NUMBER.
+       2I-EXIT.
+           EXIT.
+
+       2J-WRITE-EXCEPTION SECTION.
+       2J-ENTRY.
+           MOVE IR-NUMBER                TO ER-NUMBER.
+           MOVE IR-NAME                  TO ER-NAME.
+           MOVE WA-EXCEPTION-REASON      TO ER-REASON.
+           WRITE EXCEPTION-REC.
+           ADD 1 TO WA-EDIT-EXCEPTIONS.
+       2J-EXIT.
+           EXIT.
+
+       2K-OPEN-YTD-FILE SECTION.
+       2K-ENTRY.
+           DISPLAY "2K OPEN YTD FILE".
+           OPEN I-O YTD-FILE.
+           IF WI-YTD-STATUS NOT = "00"
+               OPEN OUTPUT YTD-FILE
+               CLOSE YTD-FILE
+               OPEN I-O YTD-FILE.
+       2K-EXIT.
+           EXIT.
+
+       2L-READ-CHECKPOINT SECTION.
+       2L-ENTRY.
+           DISPLAY "2L READ CHECKPOINT".
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WI-CHECKPOINT-STATUS = "00"
+               PERFORM 2O-RESTORE-CHECKPOINT-VALUES.
+           CLOSE CHECKPOINT-FILE.
+       2L-EXIT.
+           EXIT.
+
+       2O-RESTORE-CHECKPOINT-VALUES SECTION.
+       2O-ENTRY.
+           READ CHECKPOINT-FILE AT END
+               GO TO 2O-EXIT.
+           IF CK-LAST-NUMBER = SPACES
+               GO TO 2O-EXIT.
+           MOVE "Y" TO WB-RESTART-IND.
+           MOVE CK-LAST-NUMBER      TO WJ-CHECKPOINT-NUMBER.
+           MOVE CK-TOTAL-EMPLOYEES  TO WG-TOTAL-EMPLOYEES.
+           MOVE CK-TOTAL-EMPLOYEES  TO WA-EMPLOYEE-COUNT.
+           MOVE CK-TOTAL-GROSS      TO WG-TOTAL-GROSS.
+           MOVE CK-TOTAL-TAX        TO WG-TOTAL-TAX.
+           MOVE CK-TOTAL-SUPER      TO WG-TOTAL-SUPER.
+           MOVE CK-TOTAL-NETT       TO WG-TOTAL-NETT.
+           MOVE CK-TOTAL-UNION      TO WG-TOTAL-UNION.
+           MOVE CK-TOTAL-MORTGAGE   TO WG-TOTAL-MORTGAGE.
+           MOVE CK-TOTAL-EXCEPTIONS TO WG-TOTAL-EXCEPTIONS.
+           MOVE CK-GL-COUNT         TO WK-GL-COUNT.
+           PERFORM 4S-RESTORE-GL-ENTRY
+               VARYING WK-GL-COPY-IDX FROM 1 BY 1
+               UNTIL WK-GL-COPY-IDX > WK-GL-COUNT.
+           DISPLAY "RESTARTING AFTER " WJ-CHECKPOINT-NUMBER.
+       2O-EXIT.
+           EXIT.
+
+       2M-READ-RUN-CONTROL SECTION.
+       2M-ENTRY.
+           DISPLAY "2M READ RUN CONTROL".
+           OPEN INPUT RUN-CONTROL-FILE.
+           IF WI-RUN-CONTROL-STATUS = "00"
+               READ RUN-CONTROL-FILE
+               IF WI-RUN-CONTROL-STATUS = "00"
+                   MOVE RC-PERIOD-NO        TO WM-PAY-PERIOD-NO
+                   MOVE RC-PAY-DATE         TO WM-PAY-DATE
+                   MOVE RC-FREQUENCY        TO WM-PAY-FREQUENCY
+                   MOVE RC-SUPER-RATE       TO WM-SUPER-RATE.
+           CLOSE RUN-CONTROL-FILE.
+           MOVE WM-PAY-PERIOD-NO  TO WC-L2-PERIOD-NO.
+           MOVE WM-PAY-DATE       TO WC-L2-DATE-DISPLAY.
+       2M-EXIT.
+           EXIT.
+
+       2N-CAPTURE-TRAILER SECTION.
+       2N-ENTRY.
+           DISPLAY "2N CAPTURE TRAILER " BT-EXPECTED-COUNT.
+           MOVE "Y" TO WB-TRAILER-FOUND-IND.
+           MOVE BT-EXPECTED-COUNT       TO WN-EXPECTED-EMPLOYEES.
+           MOVE BT-EXPECTED-GROSS       TO WN-EXPECTED-GROSS.
+       2N-EXIT.
+           EXIT.
+
        3A-DEAL-WITH-EMPLOYEE SECTION.
        3A-ENTRY.
            DISPLAY "3A DEALING WITH EMPLOYEE " INPUT-REC.
+           IF WB-RESTART-MODE AND IR-NUMBER NOT > WJ-CHECKPOINT-NUMBER
+               DISPLAY "3A SKIPPING ALREADY PROCESSED " IR-NUMBER
+               PERFORM 2B-READ-EMPLOYEE
+               GO TO 3A-EXIT.
            MOVE "N" TO WB-UNION-IND, WB-MORTGAGE-IND.
            ADD 1 TO WA-EMPLOYEE-COUNT.
-           IF WA-LINE-COUNT > 12 
+           IF WA-LINE-COUNT > 12
                PERFORM 3B-PRINT-HEADINGS.
            PERFORM 4A-CALC-VALUES.
            PERFORM 4B-SETUP-LINE.
-           PERFORM 4D-ACCUM-TOTALS.
+           PERFORM 4C-ACCUM-TOTALS.
            PERFORM 2C-PRINT-LINE.
+           PERFORM 4E-WRITE-SUPER.
+           PERFORM 4I-WRITE-EFT.
+           PERFORM 4J-UPDATE-YTD.
+           PERFORM 4K-ACCUM-GL.
+           PERFORM 4O-WRITE-CHECKPOINT.
            PERFORM 2B-READ-EMPLOYEE.
        3A-EXIT.
            EXIT.
@@ -226,9 +674,26 @@
        4A-CALC-VALUES SECTION.
        4A-ENTRY.
            DISPLAY "4A-CALC-VALUES".
-           MULTIPLY IR-HOURS BY IR-RATE GIVING WF-GROSS.
-           MULTIPLY WF-GROSS BY 0.25 GIVING WF-TAX ROUNDED.
-           MULTIPLY WF-GROSS BY 0.06 GIVING WF-SUPER ROUNDED.
+           MOVE ZERO TO WA-HOURS-ORD, WA-HOURS-1-5, WA-HOURS-DBL,
+                   WA-RATE.
+           IF IR-HOURS-ORD IS NUMERIC
+               MOVE IR-HOURS-ORD TO WA-HOURS-ORD.
+           IF IR-HOURS-1-5 IS NUMERIC
+               MOVE IR-HOURS-1-5 TO WA-HOURS-1-5.
+           IF IR-HOURS-DBL IS NUMERIC
+               MOVE IR-HOURS-DBL TO WA-HOURS-DBL.
+           IF IR-RATE IS NUMERIC
+               MOVE IR-RATE TO WA-RATE.
+           COMPUTE WF-GROSS-ORD ROUNDED =
+                   WA-HOURS-ORD * WA-RATE.
+           COMPUTE WF-GROSS-1-5 ROUNDED =
+                   WA-HOURS-1-5 * WA-RATE * 1.5.
+           COMPUTE WF-GROSS-DBL ROUNDED =
+                   WA-HOURS-DBL * WA-RATE * 2.
+           ADD WF-GROSS-ORD WF-GROSS-1-5 WF-GROSS-DBL
+                   GIVING WF-GROSS.
+           PERFORM 4F-CALC-TAX.
+           MULTIPLY WF-GROSS BY WM-SUPER-RATE GIVING WF-SUPER ROUNDED.
            ADD WF-TAX WF-SUPER GIVING WF-TEMP-DED.
            SUBTRACT WF-TEMP-DED FROM WF-GROSS GIVING WF-NETT.
            IF IR-UNION NOT > WF-NETT
@@ -256,8 +721,12 @@
                MOVE "  *****"               TO OR-MORTGAGE-X
            ELSE
                MOVE IR-MORTGAGE          TO OR-MORTGAGE.
+           MOVE IR-HOURS-ORD             TO OR-HOURS-ORD.
+           MOVE IR-HOURS-1-5             TO OR-HOURS-1-5.
+           MOVE IR-HOURS-DBL             TO OR-HOURS-DBL.
            MOVE WF-GROSS                TO OR-GROSS.
            MOVE WF-TAX                  TO OR-TAX.
+           MOVE WF-SUPER                TO OR-SUPER.
            MOVE WF-NETT                 TO OR-NETT.
        4B-EXIT.
            EXIT.
@@ -270,9 +739,10 @@
                ADD IR-UNION   TO WG-TOTAL-UNION.
            IF NOT WB-MORTGAGE-NOT-POSS
                ADD IR-MORTGAGE   TO WG-TOTAL-MORTGAGE.
-           ADD WF-GROSS      TO WG-TOTAL-NETT.
-           ADD WF-NETT       TO WG-TOTAL-GROSS.
+           ADD WF-GROSS      TO WG-TOTAL-GROSS.
+           ADD WF-NETT       TO WG-TOTAL-NETT.
            ADD WF-TAX        TO WG-TOTAL-TAX.
+           ADD WF-SUPER      TO WG-TOTAL-SUPER.
            IF WB-UNION-NOT-POSS OR WB-MORTGAGE-NOT-POSS
                ADD 1 TO WG-TOTAL-EXCEPTIONS.
        4C-EXIT.
@@ -290,6 +760,7 @@
            MOVE WG-TOTAL-MORTGAGE       TO WD-L15-TOTAL-MORTGAGE.
            MOVE WG-TOTAL-UNION          TO WD-L17-TOTAL-UNION.
            MOVE WG-TOTAL-EXCEPTIONS     TO WD-L19-TOTAL-EXCEPTIONS.
+           MOVE WG-TOTAL-SUPER          TO WD-L21-TOTAL-SUPER.
 
            SUBTRACT WG-TOTAL-EXCEPTIONS FROM WG-TOTAL-EMPLOYEES.
 
@@ -302,10 +773,298 @@
            MOVE WD-LINE19 TO OUTPUT-REC.
            MOVE 2 TO WA-LINE-THROW.
            PERFORM 2C-PRINT-LINE.
+           MOVE WD-LINE21 TO OUTPUT-REC.
+           MOVE 2 TO WA-LINE-THROW.
+           PERFORM 2C-PRINT-LINE.
+           IF WB-BATCH-MISMATCH
+               MOVE WD-LINE23 TO OUTPUT-REC
+               MOVE 2 TO WA-LINE-THROW
+               PERFORM 2C-PRINT-LINE.
 
        4D-EXIT.
            EXIT.
 
+       4H-WRITE-EXCEPTION-TOTAL SECTION.
+       4H-ENTRY.
+           DISPLAY "4H-WRITE-EXCEPTION-TOTAL".
+           MOVE SPACES TO EXCEPTION-REC.
+           MOVE "TOTAL EDIT EXCEPTIONS RAISED" TO ER-REASON.
+           MOVE WA-EDIT-EXCEPTIONS TO WA-EDIT-EXCEPTIONS-D.
+           MOVE WA-EDIT-EXCEPTIONS-D TO ER-NUMBER.
+           WRITE EXCEPTION-REC.
+       4H-EXIT.
+           EXIT.
+
+       4Q-RECONCILE-BATCH SECTION.
+       4Q-ENTRY.
+           DISPLAY "4Q-RECONCILE-BATCH".
+           MOVE "N" TO WB-BATCH-MISMATCH-IND.
+           IF WB-TRAILER-FOUND
+               PERFORM 4T-CHECK-BATCH-TOTALS
+           ELSE
+               DISPLAY "4Q-RECONCILE-BATCH - NO TRAILER RECORD FOUND".
+       4Q-EXIT.
+           EXIT.
+
+       4T-CHECK-BATCH-TOTALS SECTION.
+       4T-ENTRY.
+           IF WA-EMPLOYEE-COUNT NOT = WN-EXPECTED-EMPLOYEES
+               DISPLAY "BATCH COUNT MISMATCH - EXPECTED "
+                   WN-EXPECTED-EMPLOYEES " GOT " WA-EMPLOYEE-COUNT
+               MOVE SPACES TO EXCEPTION-REC
+               MOVE "BATCH TRAILER EMPLOYEE COUNT MISMATCH"
+                                         TO ER-REASON
+               WRITE EXCEPTION-REC
+               MOVE "Y" TO WB-BATCH-MISMATCH-IND.
+           IF WG-TOTAL-GROSS NOT = WN-EXPECTED-GROSS
+               DISPLAY "BATCH GROSS MISMATCH - EXPECTED "
+                   WN-EXPECTED-GROSS " GOT " WG-TOTAL-GROSS
+               MOVE SPACES TO EXCEPTION-REC
+               MOVE "BATCH TRAILER GROSS AMOUNT MISMATCH"
+                                         TO ER-REASON
+               WRITE EXCEPTION-REC
+               MOVE "Y" TO WB-BATCH-MISMATCH-IND.
+       4T-EXIT.
+           EXIT.
+
+       4E-WRITE-SUPER SECTION.
+       4E-ENTRY.
+           DISPLAY "4E-WRITE-SUPER".
+           MOVE IR-NUMBER               TO SR-NUMBER.
+           MOVE IR-NAME                 TO SR-NAME.
+           MOVE WF-SUPER                TO SR-SUPER.
+           WRITE SUPER-REC.
+       4E-EXIT.
+           EXIT.
+
+       4I-WRITE-EFT SECTION.
+       4I-ENTRY.
+           DISPLAY "4I-WRITE-EFT".
+           MOVE IR-NUMBER               TO EF-NUMBER.
+           MOVE IR-NAME                 TO EF-NAME.
+           MOVE IR-BANK-BSB             TO EF-BANK-BSB.
+           MOVE IR-BANK-ACCOUNT         TO EF-BANK-ACCOUNT.
+           MOVE WF-NETT                 TO EF-NETT.
+           WRITE EFT-REC.
+       4I-EXIT.
+           EXIT.
+
+       4J-UPDATE-YTD SECTION.
+       4J-ENTRY.
+           DISPLAY "4J-UPDATE-YTD".
+           MOVE IR-NUMBER TO YT-NUMBER.
+           MOVE "Y" TO WB-YTD-FOUND-IND.
+           READ YTD-FILE KEY IS YT-NUMBER
+               INVALID KEY MOVE "N" TO WB-YTD-FOUND-IND.
+           IF NOT WB-YTD-FOUND
+               MOVE IR-NUMBER TO YT-NUMBER
+               MOVE IR-NAME   TO YT-NAME
+               MOVE ZERO TO YT-YTD-GROSS, YT-YTD-TAX, YT-YTD-SUPER,
+                            YT-YTD-UNION, YT-YTD-MORTGAGE.
+           ADD WF-GROSS TO YT-YTD-GROSS.
+           ADD WF-TAX   TO YT-YTD-TAX.
+           ADD WF-SUPER TO YT-YTD-SUPER.
+           IF NOT WB-UNION-NOT-POSS
+               ADD IR-UNION    TO YT-YTD-UNION.
+           IF NOT WB-MORTGAGE-NOT-POSS
+               ADD IR-MORTGAGE TO YT-YTD-MORTGAGE.
+           IF WB-YTD-FOUND
+               REWRITE YTD-REC
+           ELSE
+               WRITE YTD-REC.
+       4J-EXIT.
+           EXIT.
+
+       4K-ACCUM-GL SECTION.
+       4K-ENTRY.
+           DISPLAY "4K-ACCUM-GL".
+           MOVE "N" TO WB-GL-FOUND-IND.
+           MOVE "N" TO WB-GL-FULL-IND.
+           MOVE ZERO TO WK-GL-FOUND-IDX.
+           PERFORM 4L-SEARCH-GL-ENTRY
+               VARYING WK-GL-IDX FROM 1 BY 1
+               UNTIL WK-GL-IDX > WK-GL-COUNT.
+           IF WB-GL-FOUND
+               SET WK-GL-IDX TO WK-GL-FOUND-IDX
+           ELSE
+               PERFORM 4V-NEW-GL-ENTRY.
+           IF NOT WB-GL-TABLE-FULL
+               PERFORM 4W-ACCUM-GL-AMOUNTS.
+       4K-EXIT.
+           EXIT.
+
+       4W-ACCUM-GL-AMOUNTS SECTION.
+       4W-ENTRY.
+           ADD WF-GROSS TO WK-GL-GROSS (WK-GL-IDX).
+           ADD WF-TAX   TO WK-GL-TAX (WK-GL-IDX).
+           ADD WF-SUPER TO WK-GL-SUPER (WK-GL-IDX).
+           IF NOT WB-UNION-NOT-POSS
+               ADD IR-UNION    TO WK-GL-DEDUCTIONS (WK-GL-IDX).
+           IF NOT WB-MORTGAGE-NOT-POSS
+               ADD IR-MORTGAGE TO WK-GL-DEDUCTIONS (WK-GL-IDX).
+       4W-EXIT.
+           EXIT.
+
+       4V-NEW-GL-ENTRY SECTION.
+       4V-ENTRY.
+           IF WK-GL-COUNT < 100
+               ADD 1 TO WK-GL-COUNT
+               SET WK-GL-IDX TO WK-GL-COUNT
+               MOVE IR-COST-CENTRE TO WK-GL-CC (WK-GL-IDX)
+               MOVE ZERO TO WK-GL-GROSS (WK-GL-IDX),
+                            WK-GL-TAX (WK-GL-IDX),
+                            WK-GL-SUPER (WK-GL-IDX),
+                            WK-GL-DEDUCTIONS (WK-GL-IDX)
+           ELSE
+               MOVE "Y" TO WB-GL-FULL-IND
+               DISPLAY "GL COST CENTRE TABLE FULL - ENTRY DROPPED"
+               MOVE SPACES TO EXCEPTION-REC
+               MOVE IR-NUMBER TO ER-NUMBER
+               MOVE IR-NAME TO ER-NAME
+               MOVE "GL COST CENTRE TABLE FULL - ENTRY DROPPED"
+                                         TO ER-REASON
+               WRITE EXCEPTION-REC.
+       4V-EXIT.
+           EXIT.
+
+       4L-SEARCH-GL-ENTRY SECTION.
+       4L-ENTRY.
+           IF NOT WB-GL-FOUND
+               IF WK-GL-CC (WK-GL-IDX) = IR-COST-CENTRE
+                   MOVE "Y" TO WB-GL-FOUND-IND
+                   SET WK-GL-FOUND-IDX TO WK-GL-IDX.
+       4L-EXIT.
+           EXIT.
+
+       4M-PRINT-GL SECTION.
+       4M-ENTRY.
+           DISPLAY "4M-PRINT-GL".
+           PERFORM 4N-PRINT-GL-ENTRY
+               VARYING WK-GL-IDX FROM 1 BY 1
+               UNTIL WK-GL-IDX > WK-GL-COUNT.
+       4M-EXIT.
+           EXIT.
+
+       4N-PRINT-GL-ENTRY SECTION.
+       4N-ENTRY.
+           MOVE WK-GL-CC (WK-GL-IDX)          TO GL-CC.
+           MOVE WK-GL-GROSS (WK-GL-IDX)       TO GL-GROSS.
+           MOVE WK-GL-TAX (WK-GL-IDX)         TO GL-TAX.
+           MOVE WK-GL-SUPER (WK-GL-IDX)       TO GL-SUPER.
+           MOVE WK-GL-DEDUCTIONS (WK-GL-IDX)  TO GL-DEDUCTIONS.
+           WRITE GL-REC.
+       4N-EXIT.
+           EXIT.
+
+       4O-WRITE-CHECKPOINT SECTION.
+       4O-ENTRY.
+           DISPLAY "4O-WRITE-CHECKPOINT AT " IR-NUMBER.
+           MOVE IR-NUMBER               TO CK-LAST-NUMBER.
+           MOVE WG-TOTAL-EMPLOYEES      TO CK-TOTAL-EMPLOYEES.
+           MOVE WG-TOTAL-GROSS          TO CK-TOTAL-GROSS.
+           MOVE WG-TOTAL-TAX            TO CK-TOTAL-TAX.
+           MOVE WG-TOTAL-SUPER          TO CK-TOTAL-SUPER.
+           MOVE WG-TOTAL-NETT           TO CK-TOTAL-NETT.
+           MOVE WG-TOTAL-UNION          TO CK-TOTAL-UNION.
+           MOVE WG-TOTAL-MORTGAGE       TO CK-TOTAL-MORTGAGE.
+           MOVE WG-TOTAL-EXCEPTIONS     TO CK-TOTAL-EXCEPTIONS.
+           MOVE WK-GL-COUNT             TO CK-GL-COUNT.
+           PERFORM 4R-SAVE-GL-ENTRY
+               VARYING WK-GL-COPY-IDX FROM 1 BY 1
+               UNTIL WK-GL-COPY-IDX > WK-GL-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+       4O-EXIT.
+           EXIT.
+
+       4P-CLEAR-CHECKPOINT SECTION.
+       4P-ENTRY.
+           DISPLAY "4P-CLEAR-CHECKPOINT".
+           MOVE SPACES TO CHECKPOINT-REC.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+       4P-EXIT.
+           EXIT.
+
+       4R-SAVE-GL-ENTRY SECTION.
+       4R-ENTRY.
+           MOVE WK-GL-CC (WK-GL-COPY-IDX)
+                                    TO CK-GL-CC (WK-GL-COPY-IDX).
+           MOVE WK-GL-GROSS (WK-GL-COPY-IDX)
+                                    TO CK-GL-GROSS (WK-GL-COPY-IDX).
+           MOVE WK-GL-TAX (WK-GL-COPY-IDX)
+                                    TO CK-GL-TAX (WK-GL-COPY-IDX).
+           MOVE WK-GL-SUPER (WK-GL-COPY-IDX)
+                                    TO CK-GL-SUPER (WK-GL-COPY-IDX).
+           MOVE WK-GL-DEDUCTIONS (WK-GL-COPY-IDX)
+                                    TO CK-GL-DEDUCTIONS (WK-GL-COPY-IDX).
+       4R-EXIT.
+           EXIT.
+
+       4S-RESTORE-GL-ENTRY SECTION.
+       4S-ENTRY.
+           MOVE CK-GL-CC (WK-GL-COPY-IDX)
+                                    TO WK-GL-CC (WK-GL-COPY-IDX).
+           MOVE CK-GL-GROSS (WK-GL-COPY-IDX)
+                                    TO WK-GL-GROSS (WK-GL-COPY-IDX).
+           MOVE CK-GL-TAX (WK-GL-COPY-IDX)
+                                    TO WK-GL-TAX (WK-GL-COPY-IDX).
+           MOVE CK-GL-SUPER (WK-GL-COPY-IDX)
+                                    TO WK-GL-SUPER (WK-GL-COPY-IDX).
+           MOVE CK-GL-DEDUCTIONS (WK-GL-COPY-IDX)
+                                    TO WK-GL-DEDUCTIONS (WK-GL-COPY-IDX).
+       4S-EXIT.
+           EXIT.
+
+       4F-CALC-TAX SECTION.
+       4F-ENTRY.
+           DISPLAY "4F-CALC-TAX".
+           MOVE ZERO TO WF-TAX.
+           MOVE "N" TO WB-TAX-FOUND-IND.
+           PERFORM 4G-CALC-TAX-BRACKET
+               VARYING WL-TAX-IDX FROM 1 BY 1
+               UNTIL WL-TAX-IDX > WL-TAX-COUNT.
+           IF NOT WB-TAX-FOUND
+               DISPLAY "NO TAX BRACKET MATCHED FOR " IR-NUMBER
+               MOVE SPACES TO EXCEPTION-REC
+               MOVE IR-NUMBER               TO ER-NUMBER
+               MOVE IR-NAME                 TO ER-NAME
+               MOVE "NO TAX BRACKET MATCHED - TAX SET TO ZERO"
+                                             TO ER-REASON
+               WRITE EXCEPTION-REC.
+       4F-EXIT.
+           EXIT.
+
+       4G-CALC-TAX-BRACKET SECTION.
+       4G-ENTRY.
+           IF WL-TT-FREQUENCY (WL-TAX-IDX) = WM-PAY-FREQUENCY
+             AND WF-GROSS > WL-TT-LOWER-LIMIT (WL-TAX-IDX)
+               MOVE "Y" TO WB-TAX-FOUND-IND
+               PERFORM 4U-CALC-TAX-BAND
+               ADD WF-TAX-BAND TO WF-TAX.
+       4G-EXIT.
+           EXIT.
+
+       4U-CALC-TAX-BAND SECTION.
+       4U-ENTRY.
+           IF WL-TAX-IDX < WL-TAX-COUNT
+             AND WL-TT-FREQUENCY (WL-TAX-IDX + 1) = WM-PAY-FREQUENCY
+             AND WL-TT-BRACKET-NO (WL-TAX-IDX + 1) =
+                 WL-TT-BRACKET-NO (WL-TAX-IDX) + 1
+             AND WF-GROSS > WL-TT-LOWER-LIMIT (WL-TAX-IDX + 1)
+               COMPUTE WF-TAX-BAND ROUNDED =
+                   (WL-TT-LOWER-LIMIT (WL-TAX-IDX + 1) -
+                    WL-TT-LOWER-LIMIT (WL-TAX-IDX))
+                   * WL-TT-RATE (WL-TAX-IDX)
+           ELSE
+               COMPUTE WF-TAX-BAND ROUNDED =
+                   (WF-GROSS - WL-TT-LOWER-LIMIT (WL-TAX-IDX))
+                   * WL-TT-RATE (WL-TAX-IDX).
+       4U-EXIT.
+           EXIT.
+
        5A-PRINT-FIRST-LINE SECTION.
        5A-ENTRY.
            DISPLAY "PRINT-FIRST-LINE".
